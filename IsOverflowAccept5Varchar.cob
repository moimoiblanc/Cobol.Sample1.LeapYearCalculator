@@ -12,8 +12,8 @@
 000000 LINKAGE SECTION.
 000000
 000000 1   IsOverflow PIC 9.
-000000 1   TargetString PIC X(5).
-000000 1   Serach PIC X(5).
+000000 1   TargetString PIC X(6).
+000000 1   Serach PIC X(6).
 000000
 000000 PROCEDURE DIVISION USING IsOverflow, TargetString.
 000000 MAIN.
@@ -30,4 +30,4 @@
 000000         END-IF
 000000     END-PERFORM.
 000000
-000000     EXIT PROGRAM.
\ No newline at end of file
+000000     EXIT PROGRAM.
