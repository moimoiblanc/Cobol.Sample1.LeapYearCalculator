@@ -1,16 +1,68 @@
 000000 IDENTIFICATION DIVISION.
 000000 PROGRAM-ID. FutureBabyMama.
 000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000*    バッチモードで使用する入出力ファイル
+000000     SELECT YearInputFile ASSIGN TO "YEARIN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS YearInputFileStatus.
+000000     SELECT LeapYearOutputFile ASSIGN TO "LEAPOUT"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS LeapYearOutputFileStatus.
+000000*    判定した西暦を１件ずつ積み上げる監査証跡ファイル
+000000     SELECT AuditFile ASSIGN TO "AUDITF"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS AuditFileStatus.
+000000*    Algorithms表を差し替え可能にする規則定義ファイル
+000000     SELECT RulesFile ASSIGN TO "RULESF"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS RulesFileStatus.
+000000*    バッチ処理ではじいた不正レコードの退避ファイル
+000000     SELECT ExceptionFile ASSIGN TO "EXCPF"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS ExceptionFileStatus.
+000000*    バッチ処理の再開位置を保持するチェックポイント
+000000     SELECT CheckpointFile ASSIGN TO "CHKPTF"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS CheckpointFileStatus.
+000000*    照合モードで使う正解閏年一覧
+000000     SELECT ReferenceFile ASSIGN TO "REFIN"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS ReferenceFileStatus.
+000000*    照合モードで不一致となった年の退避ファイル
+000000     SELECT DiscrepancyFile ASSIGN TO "RECOND"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS DiscrepancyFileStatus.
 000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  YearInputFile.
+000000 COPY LYCYEAR.
+000000 FD  LeapYearOutputFile.
+000000 COPY LYCOUT.
+000000 FD  AuditFile.
+000000 COPY LYCAUD.
+000000 FD  RulesFile.
+000000 COPY LYCRULE.
+000000 FD  ExceptionFile.
+000000 COPY LYCEXCP.
+000000 FD  CheckpointFile.
+000000 COPY LYCCHKP.
+000000 FD  ReferenceFile.
+000000 COPY LYCREFR.
+000000 FD  DiscrepancyFile.
+000000 COPY LYCDISC.
 000000 WORKING-STORAGE SECTION.
 000000
 000000*    閏年計算したい西暦
 000000 1   Year.
 000000 2       InputString.
-000000 3         InputValue PIC X(4).
+000000 3         InputValue PIC X(5).
 000000 3         Tail PIC X(1).
-000000 2       CompleteValue PIC 9(4).
-000000 2       ErrorMessage PIC X(38).
+000000 2       CompleteValue PIC 9(5).
+000000
+000000*    ValidateAcceptYearの呼び出し結果
+000000 1   AcceptKind PIC 9(2).
 000000
 000000*    閏年計算のためのパラメーター
 000000 1   LeapYearCalculator.
@@ -22,29 +74,263 @@
 000000 1   Loop.
 000000 2       CurrentIndex PIC 9(1).
 000000 2       TotalCount PIC 9(1).
+000000 2       MatchedIndex PIC 9(1).
+000000
+000000*    Algorithms表を除数の降順に並べ替える作業領域。
+000000*    EvaluateYearは先頭から最初に割り切れた規則を採用
+000000*    するので、除数の大きい規則を先に置く必要がある
+000000 1   SortWork.
+000000 2       SortOuter PIC 9(1).
+000000 2       SortInner PIC 9(1).
+000000 2       SortTempDivisor PIC 9(3).
+000000 2       SortTempCode PIC 9(2).
+000000
+000000*    実行モードの制御
+000000 1   RunControl.
+000000 2       ModeSwitch PIC X(1).
+000000     88  RunModeBatch VALUE "B".
+000000     88  RunModeRange VALUE "R".
+000000     88  RunModeSingle VALUE "I".
+000000     88  RunModeReconcile VALUE "C".
+000000 2       LanguageFlag PIC X(1) VALUE "J".
+000000     88  LanguageJapanese VALUE "J".
+000000     88  LanguageEnglish VALUE "E".
+000000 2       BatchEof PIC X(1).
+000000     88  BatchAtEnd VALUE "Y".
+000000
+000000*    範囲モードで使用する作業領域
+000000 1   RangeWork.
+000000 2       FromYear PIC 9(5).
+000000 2       ToYear PIC 9(5).
+000000 2       RangeCursor PIC 9(5).
+000000 2       LeapCount PIC 9(9).
+000000
+000000*    監査証跡１件分の作業領域
+000000 1   AuditWork.
+000000 2       AuditDate PIC 9(8).
+000000 2       AuditTime PIC 9(8).
+000000 2       AuditFileStatus PIC X(2).
+000000
+000000*    規則定義ファイル読込み時の作業領域
+000000 1   RulesWork.
+000000 2       RulesFileStatus PIC X(2).
+000000 2       RulesEof PIC X(1).
+000000     88  RulesAtEnd VALUE "Y".
+000000 2       RulesActiveSeen PIC 9(2).
+000000
+000000*    バッチ入出力ファイルのオープン結果
+000000 1   BatchFileWork.
+000000 2       YearInputFileStatus PIC X(2).
+000000 2       LeapYearOutputFileStatus PIC X(2).
+000000 2       ExceptionFileStatus PIC X(2).
+000000
+000000*    チェックポイント/リスタートで使用する作業領域
+000000 1   CheckpointWork.
+000000 2       CheckpointFileStatus PIC X(2).
+000000 2       CheckpointEof PIC X(1).
+000000     88  CheckpointAtEnd VALUE "Y".
+000000 2       CheckpointInterval PIC 9(9) VALUE 100.
+000000 2       RecordCount PIC 9(9).
+000000 2       LastCheckpoint PIC 9(9).
+000000 2       SkipIndex PIC 9(9).
+000000 2       RestartFlag PIC X(1).
+000000     88  RestartRequested VALUE "Y".
+000000
+000000*    EXEC PARM=に相当する起動指定(COMMAND-LINEから取得)
+000000 COPY LYCPARM.
+000000
+000000*    起動指定の解析で使用する作業領域
+000000 1   ParmControl.
+000000 2       ParmPointer PIC 9(4).
+000000 2       ParmToken PIC X(20).
+000000 2       ParmTokenKey PIC X(10).
+000000 2       ParmTokenVal PIC X(10).
+000000 2       ParmYearGiven PIC X(1) VALUE "N".
+000000 2       ParmRangeGiven PIC X(1) VALUE "N".
+000000 2       ParmToGiven PIC X(1) VALUE "N".
+000000 2       ParmNumericYear PIC 9(5).
+000000
+000000*    照合モードで使用する作業領域
+000000 1   ReconcileWork.
+000000 2       ReferenceFileStatus PIC X(2).
+000000 2       DiscrepancyFileStatus PIC X(2).
+000000 2       ReferenceEof PIC X(1).
+000000     88  ReferenceAtEnd VALUE "Y".
+000000 2       ReconcileTotal PIC 9(9).
+000000 2       ReconcileMismatch PIC 9(9).
+000000 2       ComputedLeapFlag PIC X(1).
 000000
 000000 PROCEDURE DIVISION.
 000000 MAIN.
 000000
-000000     DISPLAY "閏年計算したい西暦を入力して下さい".
-000000     ACCEPT InputString.
+000000     OPEN EXTEND AuditFile.
+000000     IF AuditFileStatus = "35" THEN
+000000         OPEN OUTPUT AuditFile
+000000     END-IF.
 000000
-000000     IF Tail NOT = X"0D" THEN
-000000         MOVE "西暦は４桁で入力する必要があります。"
-000000             TO ErrorMessage
+000000     OPEN EXTEND LeapYearOutputFile.
+000000     IF LeapYearOutputFileStatus = "35" THEN
+000000         OPEN OUTPUT LeapYearOutputFile
 000000     END-IF.
-000000     IF InputValue IS NOT NUMERIC THEN
-000000         MOVE "西暦は数値で入力する必要があります。"
-000000             TO ErrorMessage
+000000
+000000     ACCEPT ParmText FROM COMMAND-LINE.
+000000     COMPUTE ParmLength =
+000000         FUNCTION LENGTH(FUNCTION TRIM(ParmText)).
+000000     IF ParmText = SPACES THEN
+000000         MOVE 0 TO ParmLength
 000000     END-IF.
 000000
-000000     IF ErrorMessage NOT = "" THEN
-000000         DISPLAY ErrorMessage
-000000         COMPUTE RETURN-CODE = 20
-000000         STOP RUN
+000000     IF ParmLength > 0 THEN
+000000         PERFORM ParseParm
+000000     ELSE
+000000         DISPLAY "言語(J=日本語 E=English)を"
+000000         DISPLAY "入力して下さい"
+000000         ACCEPT LanguageFlag
+000000
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "Mode (I=Interactive B=Batch"
+000000             DISPLAY " R=Range C=Reconcile): "
+000000             ACCEPT ModeSwitch
+000000         ELSE
+000000             DISPLAY "実行モード(I=対話 B=バッチ"
+000000             DISPLAY " R=範囲 C=照合)を入力して下さい"
+000000             ACCEPT ModeSwitch
+000000         END-IF
+000000     END-IF.
+000000
+000000     PERFORM LoadRules.
+000000
+000000     EVALUATE TRUE
+000000         WHEN RunModeBatch
+000000             PERFORM BatchProcess
+000000         WHEN RunModeRange
+000000             PERFORM RangeProcess
+000000         WHEN RunModeReconcile
+000000             PERFORM ReconcileProcess
+000000         WHEN OTHER
+000000             PERFORM SingleProcess
+000000     END-EVALUATE.
+000000
+000000     CLOSE AuditFile.
+000000     CLOSE LeapYearOutputFile.
+000000
+000000     STOP RUN.
+000000
+000000*    PARM文字列を空白区切りでトークン化し、KEY=VALUE形式
+000000*    の指定をMODE/YEAR/FROM/TO/RESTARTへ反映する
+000000 ParseParm.
+000000
+000000     MOVE 1 TO ParmPointer.
+000000     PERFORM UNTIL ParmPointer > ParmLength
+000000         MOVE SPACES TO ParmToken
+000000         UNSTRING ParmText DELIMITED BY SPACE
+000000             INTO ParmToken
+000000             WITH POINTER ParmPointer
+000000         END-UNSTRING
+000000         IF ParmToken NOT = SPACES THEN
+000000             PERFORM ParseParmToken
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000*    KEY=VALUE形式のトークン１件を該当項目へ反映する
+000000 ParseParmToken.
+000000
+000000     MOVE SPACES TO ParmTokenKey.
+000000     MOVE SPACES TO ParmTokenVal.
+000000     UNSTRING ParmToken DELIMITED BY "="
+000000         INTO ParmTokenKey, ParmTokenVal
+000000     END-UNSTRING.
+000000
+000000     EVALUATE ParmTokenKey
+000000         WHEN "MODE"
+000000             MOVE ParmTokenVal(1:1) TO ModeSwitch
+000000         WHEN "YEAR"
+000000             COMPUTE ParmNumericYear =
+000000                 FUNCTION NUMVAL(ParmTokenVal)
+000000             MOVE ParmNumericYear TO InputValue
+000000             MOVE "Y" TO ParmYearGiven
+000000         WHEN "FROM"
+000000             COMPUTE FromYear = FUNCTION NUMVAL(ParmTokenVal)
+000000             MOVE "Y" TO ParmRangeGiven
+000000         WHEN "TO"
+000000             COMPUTE ToYear = FUNCTION NUMVAL(ParmTokenVal)
+000000             MOVE "Y" TO ParmToGiven
+000000         WHEN "RESTART"
+000000             MOVE ParmTokenVal(1:1) TO RestartFlag
+000000         WHEN "LANG"
+000000             MOVE ParmTokenVal(1:1) TO LanguageFlag
+000000     END-EVALUATE.
+000000
+000000*    RULES-FILEからAlgorithms表を読み込む。ファイルが
+000000*    無い、または有効な規則が１件も無い場合は組込みの
+000000*    既定規則(400/10, 100/0, 4/10)にフォールバックする
+000000 LoadRules.
+000000
+000000     MOVE 0 TO TotalCount.
+000000     MOVE 0 TO RulesActiveSeen.
+000000
+000000     OPEN INPUT RulesFile.
+000000     IF RulesFileStatus = "35" THEN
+000000         PERFORM LoadDefaultRules
+000000     ELSE
+000000         MOVE "N" TO RulesEof
+000000         PERFORM UNTIL RulesAtEnd
+000000             READ RulesFile
+000000                 AT END
+000000                     MOVE "Y" TO RulesEof
+000000                 NOT AT END
+000000                     IF RuleIsActive THEN
+000000                         ADD 1 TO RulesActiveSeen
+000000                         IF TotalCount < 3 THEN
+000000                             ADD 1 TO TotalCount
+000000                             MOVE RuleDivisor
+000000                                 TO DivisionParameter(TotalCount)
+000000                             MOVE RuleReturnCode
+000000                                 TO ReturnCode(TotalCount)
+000000                         END-IF
+000000                     END-IF
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE RulesFile
+000000         IF TotalCount = 0 THEN
+000000             PERFORM LoadDefaultRules
+000000         ELSE
+000000             PERFORM SortAlgorithms
+000000         END-IF
+000000         IF RulesActiveSeen > TotalCount THEN
+000000             PERFORM WarnRulesTruncated
+000000         END-IF
 000000     END-IF.
 000000
-000000     MOVE InputValue TO CompleteValue.
+000000*    Algorithms表を除数の降順に並べ替える(単純な交換法で
+000000*    十分な件数しか保持しないため)。RULES-FILEの並び順は
+000000*    保証されないが、EvaluateYearの先頭一致方式では大きい
+000000*    除数を先に試さないと100の倍数などの規則が無視される
+000000 SortAlgorithms.
+000000
+000000     PERFORM VARYING SortOuter FROM 1 BY 1
+000000         UNTIL SortOuter >= TotalCount
+000000         PERFORM VARYING SortInner FROM 1 BY 1
+000000             UNTIL SortInner > TotalCount - SortOuter
+000000             IF DivisionParameter(SortInner) <
+000000                 DivisionParameter(SortInner + 1)
+000000                 THEN
+000000                 MOVE DivisionParameter(SortInner)
+000000                     TO SortTempDivisor
+000000                 MOVE ReturnCode(SortInner) TO SortTempCode
+000000                 MOVE DivisionParameter(SortInner + 1)
+000000                     TO DivisionParameter(SortInner)
+000000                 MOVE ReturnCode(SortInner + 1)
+000000                     TO ReturnCode(SortInner)
+000000                 MOVE SortTempDivisor
+000000                     TO DivisionParameter(SortInner + 1)
+000000                 MOVE SortTempCode TO ReturnCode(SortInner + 1)
+000000             END-IF
+000000         END-PERFORM
+000000     END-PERFORM.
+000000
+000000*    RULES-FILEが使えないときの組込み既定規則
+000000 LoadDefaultRules.
 000000
 000000     COMPUTE DivisionParameter(1) = 400.
 000000     COMPUTE ReturnCode(1) = 10.
@@ -52,10 +338,27 @@
 000000     COMPUTE ReturnCode(2) = 0.
 000000     COMPUTE DivisionParameter(3) = 4.
 000000     COMPUTE ReturnCode(3) = 10.
+000000     MOVE 3 TO TotalCount.
+000000
+000000*    Algorithms表は３件までしか保持できない旨を通知する
+000000 WarnRulesTruncated.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Warning: only the first 3 active"
+000000         DISPLAY "rules were loaded; the rest were"
+000000         DISPLAY "ignored."
+000000     ELSE
+000000         DISPLAY "警告: 有効な規則は先頭の３件のみ"
+000000         DISPLAY "読み込みました。残りは無視され"
+000000         DISPLAY "ました。"
+000000     END-IF.
+000000
+000000*    Algorithms表を先頭から走査し、最初に割り切れた
+000000*    規則の返却コードをRETURN-CODEに設定する
+000000 EvaluateYear.
 000000
-000000     COMPUTE TotalCount =
-000000         FUNCTION LENGTH(LeapYearCalculator) /
-000000         FUNCTION LENGTH(Algorithms(1)).
+000000     COMPUTE RETURN-CODE = 0.
+000000     MOVE 0 TO MatchedIndex.
 000000
 000000     PERFORM VARYING CurrentIndex FROM 1 BY 1
 000000         UNTIL CurrentIndex > TotalCount
@@ -64,16 +367,403 @@
 000000             DivisionParameter(CurrentIndex)) = 0 THEN
 000000
 000000             COMPUTE RETURN-CODE = ReturnCode(CurrentIndex)
+000000             MOVE CurrentIndex TO MatchedIndex
 000000             EXIT PERFORM
 000000         END-IF
 000000     END-PERFORM.
 000000
+000000*    判定結果１件をAUDIT-FILEへ追記する
+000000 WriteAudit.
+000000
+000000     ACCEPT AuditDate FROM DATE YYYYMMDD.
+000000     ACCEPT AuditTime FROM TIME.
+000000
+000000     MOVE CompleteValue TO AuditYear.
+000000     STRING AuditDate AuditTime DELIMITED BY SIZE
+000000         INTO AuditTimestamp.
+000000     ACCEPT AuditTerminalId FROM ENVIRONMENT "USER".
+000000     MOVE RETURN-CODE TO AuditReturnCode.
+000000     MOVE MatchedIndex TO AuditMatchedIndex.
+000000     IF MatchedIndex > 0 THEN
+000000         MOVE DivisionParameter(MatchedIndex)
+000000             TO AuditMatchedDivisor
+000000     ELSE
+000000         MOVE 0 TO AuditMatchedDivisor
+000000     END-IF.
+000000
+000000     WRITE AuditRecord.
+000000
+000000*    判定結果１件をLEAP-YEAR-OUTPUT-FILEへ追記する。
+000000*    対話/範囲/バッチのどのモードからも呼ばれる、後続
+000000*    ジョブ向けの機械可読な唯一の結果レコード
+000000 WriteLeapOutput.
+000000
 000000     IF RETURN-CODE = 10 THEN
-000000         DISPLAY "入力した西暦は閏年です。"
+000000         SET OutputIsLeapYear TO TRUE
 000000     ELSE
-000000         COMPUTE RETURN-CODE = 0
-000000         DISPLAY "入力した西暦は平年です。"
+000000         SET OutputIsNotLeapYear TO TRUE
 000000     END-IF.
 000000
+000000     MOVE CompleteValue TO OutputYear.
+000000     MOVE AuditMatchedDivisor TO OutputMatchedDivisor.
+000000     MOVE AuditTimestamp TO OutputTimestamp.
+000000     PERFORM ComputeCalendarFacts.
+000000     WRITE LeapYearOutputRecord.
 000000
-000000     STOP RUN.
+000000*    OutputLeapFlagから閏年カレンダーの日数明細
+000000*    (２月の日数、年間日数、大晦日のユリウス日)を求める
+000000 ComputeCalendarFacts.
+000000
+000000     IF OutputIsLeapYear THEN
+000000         MOVE 29 TO OutputFebDays
+000000         MOVE 366 TO OutputTotalDays
+000000     ELSE
+000000         MOVE 28 TO OutputFebDays
+000000         MOVE 365 TO OutputTotalDays
+000000     END-IF.
+000000
+000000     MOVE OutputTotalDays TO OutputYearEndJulian.
+000000
+000000*    対話モード: 端末から１件だけ西暦を受け取って判定する
+000000 SingleProcess.
+000000
+000000     IF ParmYearGiven = "Y" THEN
+000000         MOVE X"0D" TO Tail
+000000         PERFORM SingleProcessYear
+000000     ELSE
+000000         IF ParmLength > 0 THEN
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "PARM MODE=I needs YEAR=; skipped."
+000000             ELSE
+000000                 DISPLAY "PARMのMODE=IにはYEAR=指定が"
+000000                 DISPLAY "必要です。中止します。"
+000000             END-IF
+000000         ELSE
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "Enter the year to check: "
+000000             ELSE
+000000                 DISPLAY "閏年計算したい西暦を"
+000000                 DISPLAY "入力して下さい"
+000000             END-IF
+000000             ACCEPT InputString
+000000             PERFORM SingleProcessYear
+000000         END-IF
+000000     END-IF.
+000000
+000000*    InputStringに入った西暦１件を検証・判定・出力する
+000000 SingleProcessYear.
+000000
+000000     CALL "ValidateAcceptYear"
+000000         USING AcceptKind, InputString, LanguageFlag.
+000000
+000000     IF AcceptKind NOT = 0 THEN
+000000         COMPUTE RETURN-CODE = 20
+000000     ELSE
+000000         MOVE InputValue TO CompleteValue
+000000
+000000         PERFORM EvaluateYear
+000000         PERFORM WriteAudit
+000000         PERFORM WriteLeapOutput
+000000
+000000         IF RETURN-CODE = 10 THEN
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "The year entered is a leap year."
+000000             ELSE
+000000                 DISPLAY "入力した西暦は閏年です。"
+000000             END-IF
+000000         ELSE
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "The year entered is not a leap year."
+000000             ELSE
+000000                 DISPLAY "入力した西暦は平年です。"
+000000             END-IF
+000000         END-IF
+000000
+000000         IF MatchedIndex > 0 THEN
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "Matched rule divisor: "
+000000                     DivisionParameter(MatchedIndex)
+000000             ELSE
+000000                 DISPLAY "適用した規則の除数: "
+000000                     DivisionParameter(MatchedIndex)
+000000             END-IF
+000000         END-IF
+000000     END-IF.
+000000
+000000*    範囲モード: FROM-YEARからTO-YEARまでの閏年一覧と
+000000*    件数を返す
+000000 RangeProcess.
+000000
+000000     IF ParmRangeGiven = "Y" AND ParmToGiven = "Y" THEN
+000000         PERFORM RangeProcessSpan
+000000     ELSE
+000000         IF ParmLength > 0 THEN
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "PARM MODE=R needs FROM= and TO=;"
+000000                 DISPLAY "skipped."
+000000             ELSE
+000000                 DISPLAY "PARMのMODE=RにはFROM=とTO=の"
+000000                 DISPLAY "両方が必要です。中止。"
+000000             END-IF
+000000         ELSE
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY "Enter the starting year (FROM-YEAR):"
+000000                 ACCEPT FromYear
+000000                 DISPLAY "Enter the ending year (TO-YEAR): "
+000000                 ACCEPT ToYear
+000000             ELSE
+000000                 DISPLAY "開始西暦(FROM-YEAR)を"
+000000                 DISPLAY "入力して下さい"
+000000                 ACCEPT FromYear
+000000                 DISPLAY "終了西暦(TO-YEAR)を"
+000000                 DISPLAY "入力して下さい"
+000000                 ACCEPT ToYear
+000000             END-IF
+000000             PERFORM RangeProcessSpan
+000000         END-IF
+000000     END-IF.
+000000
+000000*    FromYearからToYearまでの閏年一覧と件数を求める
+000000 RangeProcessSpan.
+000000
+000000     MOVE 0 TO LeapCount.
+000000
+000000     PERFORM VARYING RangeCursor FROM FromYear BY 1
+000000         UNTIL RangeCursor > ToYear
+000000
+000000         MOVE RangeCursor TO CompleteValue
+000000         PERFORM EvaluateYear
+000000         PERFORM WriteAudit
+000000         PERFORM WriteLeapOutput
+000000
+000000         IF RETURN-CODE = 10 THEN
+000000             IF LanguageEnglish THEN
+000000                 DISPLAY RangeCursor " is a leap year."
+000000             ELSE
+000000                 DISPLAY RangeCursor " は閏年です。"
+000000             END-IF
+000000             ADD 1 TO LeapCount
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Leap years in range: " LeapCount
+000000     ELSE
+000000         DISPLAY "範囲内の閏年件数: " LeapCount
+000000     END-IF.
+000000
+000000*    バッチモード: YEAR-INPUT-FILEを１件ずつ読み、
+000000*    判定結果をLEAP-YEAR-OUTPUT-FILEへ１件ずつ書く
+000000 BatchProcess.
+000000
+000000     IF ParmLength = 0 THEN
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "Resume from the last checkpoint (Y/N)?"
+000000         ELSE
+000000             DISPLAY "前回のチェックポイントから"
+000000             DISPLAY "再開しますか(Y/N)"
+000000         END-IF
+000000         ACCEPT RestartFlag
+000000     END-IF.
+000000
+000000     MOVE 0 TO RecordCount.
+000000     MOVE 0 TO LastCheckpoint.
+000000     IF RestartRequested THEN
+000000         PERFORM ReadLastCheckpoint
+000000     END-IF.
+000000
+000000     OPEN INPUT YearInputFile.
+000000     IF YearInputFileStatus = "35" THEN
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "YEARIN not found; batch skipped."
+000000         ELSE
+000000             DISPLAY "YEARINが見つからないためバッチ"
+000000             DISPLAY "処理を中止しました。"
+000000         END-IF
+000000     ELSE
+000000         PERFORM ReadYearInputFile
+000000     END-IF.
+000000
+000000*    OPEN済みのYEAR-INPUT-FILEを１件ずつ読み、判定結果を
+000000*    書き出す。EXCEPTION-FILE/CHECKPOINT-FILEのオープン
+000000*    もここでまとめて行う
+000000 ReadYearInputFile.
+000000
+000000     OPEN EXTEND ExceptionFile.
+000000     IF ExceptionFileStatus = "35" THEN
+000000         OPEN OUTPUT ExceptionFile
+000000     END-IF.
+000000
+000000     OPEN EXTEND CheckpointFile.
+000000     IF CheckpointFileStatus = "35" THEN
+000000         OPEN OUTPUT CheckpointFile
+000000     END-IF.
+000000
+000000     PERFORM VARYING SkipIndex FROM 1 BY 1
+000000         UNTIL SkipIndex > LastCheckpoint
+000000         READ YearInputFile
+000000             AT END
+000000                 EXIT PERFORM
+000000         END-READ
+000000     END-PERFORM.
+000000
+000000     MOVE "N" TO BatchEof.
+000000     PERFORM UNTIL BatchAtEnd
+000000
+000000         READ YearInputFile
+000000             AT END
+000000                 MOVE "Y" TO BatchEof
+000000             NOT AT END
+000000                 ADD 1 TO RecordCount
+000000
+000000                 IF FUNCTION TRIM(InputYear) = SPACES OR
+000000                     FUNCTION TRIM(InputYear) IS NOT NUMERIC
+000000                     THEN
+000000                     MOVE InputYear TO ExceptionInput
+000000                     IF LanguageEnglish THEN
+000000                         MOVE "Year must be a number."
+000000                             TO ExceptionReason
+000000                     ELSE
+000000                         MOVE "西暦は数字のみです。"
+000000                             TO ExceptionReason
+000000                     END-IF
+000000                     WRITE ExceptionRecord
+000000                 ELSE
+000000                     COMPUTE CompleteValue =
+000000                         FUNCTION NUMVAL(InputYear)
+000000                     PERFORM EvaluateYear
+000000                     PERFORM WriteAudit
+000000                     PERFORM WriteLeapOutput
+000000                 END-IF
+000000
+000000                 IF FUNCTION MOD(RecordCount,
+000000                     CheckpointInterval) = 0 THEN
+000000                     COMPUTE CheckpointCount =
+000000                         LastCheckpoint + RecordCount
+000000                     WRITE CheckpointRecord
+000000                 END-IF
+000000         END-READ
+000000     END-PERFORM.
+000000
+000000     COMPUTE CheckpointCount = LastCheckpoint + RecordCount.
+000000     WRITE CheckpointRecord.
+000000
+000000     CLOSE YearInputFile.
+000000     CLOSE ExceptionFile.
+000000     CLOSE CheckpointFile.
+000000
+000000*    CHECKPOINT-FILEの末尾行から前回の処理済み件数を
+000000*    読み取る
+000000 ReadLastCheckpoint.
+000000
+000000     OPEN INPUT CheckpointFile.
+000000     IF CheckpointFileStatus NOT = "35" THEN
+000000         MOVE "N" TO CheckpointEof
+000000         PERFORM UNTIL CheckpointAtEnd
+000000             READ CheckpointFile
+000000                 AT END
+000000                     MOVE "Y" TO CheckpointEof
+000000                 NOT AT END
+000000                     MOVE CheckpointCount TO LastCheckpoint
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE CheckpointFile
+000000     END-IF.
+000000
+000000*    照合モード: REFERENCE-FILEの正解閏年一覧に対して
+000000*    Algorithms表の計算結果を突き合わせ、不一致を
+000000*    DISCREPANCY-FILEへ書き出す
+000000 ReconcileProcess.
+000000
+000000     MOVE 0 TO ReconcileTotal.
+000000     MOVE 0 TO ReconcileMismatch.
+000000
+000000     OPEN INPUT ReferenceFile.
+000000     IF ReferenceFileStatus = "35" THEN
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "REFIN not found; reconcile skipped."
+000000         ELSE
+000000             DISPLAY "REFINが見つからないため照合"
+000000             DISPLAY "処理を中止しました。"
+000000         END-IF
+000000     ELSE
+000000         PERFORM ReadReferenceFile
+000000     END-IF.
+000000
+000000*    REFERENCE-FILEを読み込みAlgorithms表の計算結果と
+000000*    突き合わせる。桁数不正な行はDISCREPANCY-FILEへ書かず
+000000*    件数にも数えず読み飛ばす
+000000 ReadReferenceFile.
+000000
+000000     OPEN EXTEND DiscrepancyFile.
+000000     IF DiscrepancyFileStatus = "35" THEN
+000000         OPEN OUTPUT DiscrepancyFile
+000000     END-IF.
+000000
+000000     MOVE "N" TO ReferenceEof.
+000000     PERFORM UNTIL ReferenceAtEnd
+000000
+000000         READ ReferenceFile
+000000             AT END
+000000                 MOVE "Y" TO ReferenceEof
+000000             NOT AT END
+000000                 IF ReferenceYear IS NUMERIC AND
+000000                     (ReferenceIsLeapYear
+000000                         OR ReferenceIsNotLeapYear) THEN
+000000                     PERFORM ReconcileOneReference
+000000                 ELSE
+000000                     IF LanguageEnglish THEN
+000000                         DISPLAY "Skipped malformed REFIN record."
+000000                     ELSE
+000000                         DISPLAY "不正なREFINレコードを"
+000000                         DISPLAY "読み飛ばしました。"
+000000                     END-IF
+000000                 END-IF
+000000         END-READ
+000000     END-PERFORM.
+000000
+000000     CLOSE ReferenceFile.
+000000     CLOSE DiscrepancyFile.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Reconciled: " ReconcileTotal
+000000             " Mismatched: " ReconcileMismatch
+000000     ELSE
+000000         DISPLAY "照合件数: " ReconcileTotal
+000000             " 不一致件数: " ReconcileMismatch
+000000     END-IF.
+000000
+000000*    REFERENCE-FILEの１件分をAlgorithms表の計算結果と
+000000*    突き合わせ、不一致ならDISCREPANCY-FILEへ書き出す
+000000 ReconcileOneReference.
+000000
+000000     ADD 1 TO ReconcileTotal.
+000000     MOVE ReferenceYear TO CompleteValue.
+000000     PERFORM EvaluateYear.
+000000     PERFORM WriteAudit.
+000000     PERFORM WriteLeapOutput.
+000000
+000000     IF RETURN-CODE = 10 THEN
+000000         MOVE "Y" TO ComputedLeapFlag
+000000     ELSE
+000000         MOVE "N" TO ComputedLeapFlag
+000000     END-IF.
+000000
+000000     IF ComputedLeapFlag NOT = ReferenceLeapFlag THEN
+000000         ADD 1 TO ReconcileMismatch
+000000         MOVE ReferenceYear TO DiscrepancyYear
+000000         MOVE ReferenceLeapFlag TO DiscrepancyExpected
+000000         MOVE ComputedLeapFlag TO DiscrepancyActual
+000000         WRITE DiscrepancyRecord
+000000         IF LanguageEnglish THEN
+000000             DISPLAY ReferenceYear
+000000                 " does not match. expected="
+000000                 ReferenceLeapFlag " actual="
+000000                 ComputedLeapFlag
+000000         ELSE
+000000             DISPLAY ReferenceYear
+000000                 " は不一致です。正解="
+000000                 ReferenceLeapFlag
+000000                 " 計算結果=" ComputedLeapFlag
+000000         END-IF
+000000     END-IF.
