@@ -18,22 +18,41 @@
 000000 LINKAGE SECTION.
 000000
 000000 1   AcceptKind PIC 9(2).
-000000 1   AcceptString PIC X(5).
+000000 1   AcceptString PIC X(6).
+000000 1   LanguageFlag PIC X(1).
+000000     88  LanguageEnglish VALUE "E".
 000000
-000000 PROCEDURE DIVISION USING AcceptKind, AcceptString.
+000000 PROCEDURE DIVISION USING AcceptKind, AcceptString, LanguageFlag.
 000000 MAIN.
 000000
 000000     COMPUTE AcceptKind = 20.
 000000
 000000     MOVE "IsEmptyAcceptVarchar" TO SubPrograms(1).
-000000     MOVE "西暦はブランクにできません。" TO Messages(1).
+000000     IF LanguageEnglish THEN
+000000         MOVE "Year must not be blank."
+000000             TO Messages(1)
+000000     ELSE
+000000         MOVE "西暦がブランクです。"
+000000             TO Messages(1)
+000000     END-IF.
 000000
 000000     MOVE "IsOverflowAccept5Varchar" TO SubPrograms(2).
-000000     MOVE "西暦は４桁未満で入力する必要があります。"
-000000         TO Messages(2).
+000000     IF LanguageEnglish THEN
+000000         MOVE "Year must have fewer than 6 digits."
+000000             TO Messages(2)
+000000     ELSE
+000000         MOVE "西暦は６桁未満です。"
+000000             TO Messages(2)
+000000     END-IF.
 000000
 000000     MOVE "IsNgPatternAccept5Varchar" TO SubPrograms(3).
-000000     MOVE "西暦は数値で入力する必要があります。" TO Messages(3).
+000000     IF LanguageEnglish THEN
+000000         MOVE "Year must be entered as a number."
+000000             TO Messages(3)
+000000     ELSE
+000000         MOVE "西暦は数字のみです。"
+000000             TO Messages(3)
+000000     END-IF.
 000000
 000000     COMPUTE LoopCount =
 000000         FUNCTION LENGTH(Validates) /
@@ -55,4 +74,3 @@
 000000     COMPUTE AcceptKind = 0.
 000000
 000000     EXIT PROGRAM.
-
