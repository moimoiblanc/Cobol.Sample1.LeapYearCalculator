@@ -0,0 +1,46 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. IsNgPatternAccept5Varchar.
+000000 ENVIRONMENT DIVISION.
+000000 DATA DIVISION.
+000000
+000000 WORKING-STORAGE SECTION.
+000000
+000000*    ループカウンタ
+000000 1   LoopIndex PIC 9.
+000000 1   LoopCount PIC 9.
+000000
+000000*    CR終端が入っている位置(その手前までが入力桁数)
+000000 1   CrPosition PIC 9.
+000000
+000000 LINKAGE SECTION.
+000000
+000000 1   IsNgPattern PIC 9.
+000000 1   TargetString.
+000000 2       TargetValue PIC X(5).
+000000 2       TargetTail PIC X(1).
+000000
+000000 PROCEDURE DIVISION USING IsNgPattern, TargetString.
+000000 MAIN.
+000000     COMPUTE IsNgPattern = 0.
+000000
+000000*    TargetValueは右側が空きなら空白、埋まりきっていなければ
+000000*    CR終端がその途中に入っているので、CRより手前の桁数だけを
+000000*    数字判定の対象にする(4桁の年もそのまま入力できるように)
+000000     COMPUTE LoopCount = FUNCTION LENGTH(TargetString).
+000000     MOVE LoopCount TO CrPosition.
+000000
+000000     PERFORM VARYING LoopIndex FROM 1 BY 1
+000000         UNTIL LoopIndex > LoopCount
+000000         IF TargetString(LoopIndex:1) = X"0D" THEN
+000000             MOVE LoopIndex TO CrPosition
+000000             EXIT PERFORM
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000     IF CrPosition > 1 THEN
+000000         IF TargetString(1:CrPosition - 1) IS NOT NUMERIC THEN
+000000             COMPUTE IsNgPattern = 1
+000000         END-IF
+000000     END-IF.
+000000
+000000     EXIT PROGRAM.
