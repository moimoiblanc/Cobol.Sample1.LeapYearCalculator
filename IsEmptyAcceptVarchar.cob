@@ -0,0 +1,33 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. IsEmptyAcceptVarchar.
+000000 ENVIRONMENT DIVISION.
+000000 DATA DIVISION.
+000000
+000000 WORKING-STORAGE SECTION.
+000000
+000000*    ループカウンタ
+000000 1   LoopIndex PIC 9.
+000000 1   LoopCount PIC 9.
+000000
+000000 LINKAGE SECTION.
+000000
+000000 1   IsEmpty PIC 9.
+000000 1   TargetString PIC X(6).
+000000
+000000 PROCEDURE DIVISION USING IsEmpty, TargetString.
+000000 MAIN.
+000000     COMPUTE IsEmpty = 0.
+000000
+000000     COMPUTE LoopCount = FUNCTION LENGTH(TargetString) - 1.
+000000
+000000     PERFORM VARYING LoopIndex FROM 1 BY 1
+000000         UNTIL LoopIndex > LoopCount
+000000
+000000         IF TargetString(LoopIndex:1) NOT = SPACE THEN
+000000             EXIT PROGRAM
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000     COMPUTE IsEmpty = 1.
+000000
+000000     EXIT PROGRAM.
