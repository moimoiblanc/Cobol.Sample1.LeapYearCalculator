@@ -0,0 +1,5 @@
+000000*    不正入力レコード(EXCEPTION-FILE)
+000000*    バッチ処理を止めずに、はじいた理由と共に退避する
+000000 1   ExceptionRecord.
+000000 2       ExceptionInput PIC X(5).
+000000 2       ExceptionReason PIC X(40).
