@@ -0,0 +1,4 @@
+000000*    チェックポイントレコード(CHECKPOINT-FILE)
+000000*    バッチ処理が何件目まで終わったかを保持する
+000000 1   CheckpointRecord.
+000000 2       CheckpointCount PIC 9(9).
