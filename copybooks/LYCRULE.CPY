@@ -0,0 +1,9 @@
+000000*    閏年判定規則レコード(RULES-FILE)
+000000*    Algorithms表を外部ファイルから差し替え可能にする
+000000 1   RuleRecord.
+000000 2       RuleDivisor PIC 9(3).
+000000 2       RuleReturnCode PIC 9(2).
+000000 2       RuleActiveFlag PIC X(1).
+000000     88  RuleIsActive VALUE "A".
+000000     88  RuleIsInactive VALUE "I".
+000000 2       RuleDescription PIC X(20).
