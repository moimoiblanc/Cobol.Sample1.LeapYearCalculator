@@ -0,0 +1,6 @@
+000000*    照合モードで不一致となった年を記録する
+000000*    (DISCREPANCY-FILE)
+000000 1   DiscrepancyRecord.
+000000 2       DiscrepancyYear PIC 9(5).
+000000 2       DiscrepancyExpected PIC X(1).
+000000 2       DiscrepancyActual PIC X(1).
