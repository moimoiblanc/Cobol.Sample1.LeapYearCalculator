@@ -0,0 +1,6 @@
+000000*    照合モード用の正解閏年一覧(REFERENCE-FILE)
+000000 1   ReferenceRecord.
+000000 2       ReferenceYear PIC 9(5).
+000000 2       ReferenceLeapFlag PIC X(1).
+000000     88  ReferenceIsLeapYear VALUE "Y".
+000000     88  ReferenceIsNotLeapYear VALUE "N".
