@@ -0,0 +1,9 @@
+000000*    監査証跡レコード(AUDIT-FILE)
+000000*    判定した西暦・結果・どの規則が適用されたかを記録する
+000000 1   AuditRecord.
+000000 2       AuditYear PIC 9(5).
+000000 2       AuditTimestamp PIC X(16).
+000000 2       AuditTerminalId PIC X(8).
+000000 2       AuditReturnCode PIC 9(3).
+000000 2       AuditMatchedIndex PIC 9(1).
+000000 2       AuditMatchedDivisor PIC 9(3).
