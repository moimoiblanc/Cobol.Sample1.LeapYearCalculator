@@ -0,0 +1,4 @@
+000000*    バッチ入力レコード(YEAR-INPUT-FILE)
+000000*    対象年を１件１レコードで保持する
+000000 1   YearInputRecord.
+000000 2       InputYear PIC X(5).
