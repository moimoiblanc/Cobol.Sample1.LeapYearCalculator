@@ -0,0 +1,12 @@
+000000*    閏年判定結果レコード(LEAP-YEAR-OUTPUT-FILE)
+000000*    後続ジョブが直接読める機械可読レコード
+000000 1   LeapYearOutputRecord.
+000000 2       OutputYear PIC 9(5).
+000000 2       OutputLeapFlag PIC X(1).
+000000     88  OutputIsLeapYear VALUE "Y".
+000000     88  OutputIsNotLeapYear VALUE "N".
+000000 2       OutputFebDays PIC 9(2).
+000000 2       OutputTotalDays PIC 9(3).
+000000 2       OutputYearEndJulian PIC 9(3).
+000000 2       OutputMatchedDivisor PIC 9(3).
+000000 2       OutputTimestamp PIC X(16).
