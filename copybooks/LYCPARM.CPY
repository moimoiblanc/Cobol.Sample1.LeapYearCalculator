@@ -0,0 +1,4 @@
+000000*    起動時にCOMMAND-LINEから受け取るPARM相当の文字列
+000000 1   ParmData.
+000000 2       ParmLength PIC 9(4).
+000000 2       ParmText PIC X(100).
