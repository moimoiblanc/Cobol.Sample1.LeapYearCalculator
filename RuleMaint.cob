@@ -0,0 +1,255 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. RuleMaint.
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000*    FutureBabyMamaのAlgorithms表を差し替える規則定義
+000000*    ファイルを一覧・照会・有効/無効切替えする保守機能
+000000     SELECT RulesFile ASSIGN TO "RULESF"
+000000         ORGANIZATION IS LINE SEQUENTIAL
+000000         FILE STATUS IS RulesFileStatus.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  RulesFile.
+000000 COPY LYCRULE.
+000000 WORKING-STORAGE SECTION.
+000000
+000000*    RULES-FILEの内容をまるごと保持する作業テーブル
+000000*    (LINE SEQUENTIALは書換えができないため、更新の
+000000*    たびに全件を読み込み直してからファイルを再生成する)
+000000 1   RuleTable.
+000000 2       RuleEntry OCCURS 10.
+000000 3           TableDivisor PIC 9(3).
+000000 3           TableReturnCode PIC 9(2).
+000000 3           TableActiveFlag PIC X(1).
+000000     88  TableIsActive VALUE "A".
+000000     88  TableIsInactive VALUE "I".
+000000 3           TableDescription PIC X(20).
+000000 1   RuleCount PIC 9(2).
+000000 1   RulesSeenCount PIC 9(2).
+000000
+000000*    ファイル入出力の作業領域
+000000 1   RulesFileStatus PIC X(2).
+000000 1   RulesEof PIC X(1).
+000000     88  RulesAtEnd VALUE "Y".
+000000
+000000*    表示言語の切替え(Program.cobのLanguageFlagと同じ流儀)
+000000 1   LanguageFlag PIC X(1) VALUE "J".
+000000     88  LanguageEnglish VALUE "E".
+000000
+000000*    保守メニューの制御
+000000 1   MaintCommand PIC X(1).
+000000     88  MaintList VALUE "L".
+000000     88  MaintInspect VALUE "I".
+000000     88  MaintToggle VALUE "T".
+000000     88  MaintExit VALUE "X".
+000000 1   MaintDivisor PIC 9(3).
+000000 1   MaintIndex PIC 9(2).
+000000 1   MaintFound PIC X(1).
+000000     88  MaintEntryFound VALUE "Y".
+000000 1   RewriteIndex PIC 9(2).
+000000
+000000 PROCEDURE DIVISION.
+000000 MAIN.
+000000
+000000     DISPLAY "言語(J=日本語 E=English)を"
+000000     DISPLAY "入力して下さい"
+000000     ACCEPT LanguageFlag.
+000000
+000000     PERFORM LoadRuleTable.
+000000
+000000     MOVE SPACES TO MaintCommand.
+000000     PERFORM UNTIL MaintExit
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "Rule maint (L=List I=Inspect"
+000000             DISPLAY " T=Toggle X=Exit): "
+000000         ELSE
+000000             DISPLAY "規則保守(L=一覧 I=照会"
+000000             DISPLAY " T=有効/無効切替"
+000000             DISPLAY " X=終了)を入力して下さい"
+000000         END-IF
+000000         ACCEPT MaintCommand
+000000
+000000         EVALUATE TRUE
+000000             WHEN MaintList
+000000                 PERFORM ListRules
+000000             WHEN MaintInspect
+000000                 PERFORM InspectRule
+000000             WHEN MaintToggle
+000000                 PERFORM ToggleRule
+000000             WHEN MaintExit
+000000                 CONTINUE
+000000             WHEN OTHER
+000000                 IF LanguageEnglish THEN
+000000                     DISPLAY "Invalid command."
+000000                 ELSE
+000000                     DISPLAY "コマンドが不正です。"
+000000                 END-IF
+000000         END-EVALUATE
+000000     END-PERFORM.
+000000
+000000     STOP RUN.
+000000
+000000*    RULES-FILEを先頭から読み込み、RuleTableへ積み上げる。
+000000*    10件を超える行があれば警告し、11件目以降は保持しない
+000000 LoadRuleTable.
+000000
+000000     MOVE 0 TO RuleCount.
+000000     MOVE 0 TO RulesSeenCount.
+000000
+000000     OPEN INPUT RulesFile.
+000000     IF RulesFileStatus NOT = "35" THEN
+000000         MOVE "N" TO RulesEof
+000000         PERFORM UNTIL RulesAtEnd
+000000             READ RulesFile
+000000                 AT END
+000000                     MOVE "Y" TO RulesEof
+000000                 NOT AT END
+000000                     ADD 1 TO RulesSeenCount
+000000                     IF RuleCount < 10 THEN
+000000                         ADD 1 TO RuleCount
+000000                         MOVE RuleDivisor
+000000                             TO TableDivisor(RuleCount)
+000000                         MOVE RuleReturnCode
+000000                             TO TableReturnCode(RuleCount)
+000000                         MOVE RuleActiveFlag
+000000                             TO TableActiveFlag(RuleCount)
+000000                         MOVE RuleDescription
+000000                             TO TableDescription(RuleCount)
+000000                     END-IF
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE RulesFile
+000000         IF RulesSeenCount > RuleCount THEN
+000000             PERFORM WarnRulesTruncated
+000000         END-IF
+000000     END-IF.
+000000
+000000*    RULES-FILEが10件を超えていた旨を通知する
+000000 WarnRulesTruncated.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Warning: only the first 10 rows"
+000000         DISPLAY "were loaded; the rest were"
+000000         DISPLAY "ignored."
+000000     ELSE
+000000         DISPLAY "警告: 先頭の１０件のみ読み込み"
+000000         DISPLAY "ました。残りは無視されました。"
+000000     END-IF.
+000000
+000000*    RuleTableの内容を一覧表示する
+000000 ListRules.
+000000
+000000     PERFORM VARYING MaintIndex FROM 1 BY 1
+000000         UNTIL MaintIndex > RuleCount
+000000
+000000         IF LanguageEnglish THEN
+000000             DISPLAY MaintIndex ": divisor="
+000000                 TableDivisor(MaintIndex)
+000000                 " code=" TableReturnCode(MaintIndex)
+000000                 " status=" TableActiveFlag(MaintIndex)
+000000                 " desc=" TableDescription(MaintIndex)
+000000         ELSE
+000000             DISPLAY MaintIndex ": 除数="
+000000                 TableDivisor(MaintIndex)
+000000                 " 返却コード=" TableReturnCode(MaintIndex)
+000000                 " 状態=" TableActiveFlag(MaintIndex)
+000000                 " 説明=" TableDescription(MaintIndex)
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000*    除数を指定して規則１件の内容を照会する
+000000 InspectRule.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Enter the divisor to inspect: "
+000000     ELSE
+000000         DISPLAY "照会する除数を入力して下さい"
+000000     END-IF.
+000000     ACCEPT MaintDivisor.
+000000
+000000     PERFORM FindRuleByDivisor.
+000000
+000000     IF MaintEntryFound THEN
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "divisor=" TableDivisor(MaintIndex)
+000000                 " code=" TableReturnCode(MaintIndex)
+000000                 " status=" TableActiveFlag(MaintIndex)
+000000                 " desc=" TableDescription(MaintIndex)
+000000         ELSE
+000000             DISPLAY "除数=" TableDivisor(MaintIndex)
+000000                 " 返却コード=" TableReturnCode(MaintIndex)
+000000                 " 状態=" TableActiveFlag(MaintIndex)
+000000                 " 説明=" TableDescription(MaintIndex)
+000000         END-IF
+000000     ELSE
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "No rule matches that divisor."
+000000         ELSE
+000000             DISPLAY "該当する除数がありません。"
+000000         END-IF
+000000     END-IF.
+000000
+000000*    除数を指定して規則１件の有効/無効を切り替え、
+000000*    RULES-FILEへ全件を再書出しする
+000000 ToggleRule.
+000000
+000000     IF LanguageEnglish THEN
+000000         DISPLAY "Enter the divisor to toggle: "
+000000     ELSE
+000000         DISPLAY "切替える除数を入力して下さい"
+000000     END-IF.
+000000     ACCEPT MaintDivisor.
+000000
+000000     PERFORM FindRuleByDivisor.
+000000
+000000     IF MaintEntryFound THEN
+000000         IF TableIsActive(MaintIndex) THEN
+000000             SET TableIsInactive(MaintIndex) TO TRUE
+000000         ELSE
+000000             SET TableIsActive(MaintIndex) TO TRUE
+000000         END-IF
+000000         PERFORM RewriteRuleTable
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "Divisor " MaintDivisor " status is now "
+000000                 TableActiveFlag(MaintIndex)
+000000         ELSE
+000000             DISPLAY "除数" MaintDivisor "の状態を"
+000000                 TableActiveFlag(MaintIndex)
+000000                 "に変更しました。"
+000000         END-IF
+000000     ELSE
+000000         IF LanguageEnglish THEN
+000000             DISPLAY "No rule matches that divisor."
+000000         ELSE
+000000             DISPLAY "該当する除数がありません。"
+000000         END-IF
+000000     END-IF.
+000000
+000000*    MaintDivisorに一致する規則をRuleTableから探す
+000000 FindRuleByDivisor.
+000000
+000000     MOVE "N" TO MaintFound.
+000000     PERFORM VARYING MaintIndex FROM 1 BY 1
+000000         UNTIL MaintIndex > RuleCount
+000000         IF TableDivisor(MaintIndex) = MaintDivisor THEN
+000000             MOVE "Y" TO MaintFound
+000000             EXIT PERFORM
+000000         END-IF
+000000     END-PERFORM.
+000000
+000000*    RuleTableの内容でRULES-FILEを丸ごと再生成する
+000000 RewriteRuleTable.
+000000
+000000     OPEN OUTPUT RulesFile.
+000000
+000000     PERFORM VARYING RewriteIndex FROM 1 BY 1
+000000         UNTIL RewriteIndex > RuleCount
+000000         MOVE TableDivisor(RewriteIndex) TO RuleDivisor
+000000         MOVE TableReturnCode(RewriteIndex) TO RuleReturnCode
+000000         MOVE TableActiveFlag(RewriteIndex) TO RuleActiveFlag
+000000         MOVE TableDescription(RewriteIndex) TO RuleDescription
+000000         WRITE RuleRecord
+000000     END-PERFORM.
+000000
+000000     CLOSE RulesFile.
